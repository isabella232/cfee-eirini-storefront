@@ -0,0 +1,79 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PRODLOAD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CAT-PRODUCT-ID
+        FILE STATUS IS CAT-PRODMSTR-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PRODUCT-MASTER.
+    COPY PRODREC.
+WORKING-STORAGE SECTION.
+01  CAT-PRODMSTR-STATUS         PIC X(2).
+01  CAT-LOAD-TABLE.
+    05  CAT-LOAD-ENTRY OCCURS 6 TIMES.
+        10  CAT-LOAD-ID          PIC X(5).
+        10  CAT-LOAD-NAME        PIC X(20).
+        10  CAT-LOAD-BRAND       PIC X(4).
+        10  CAT-LOAD-PRICE       PIC 9(5)V99.
+        10  CAT-LOAD-ON-HAND     PIC 9(7).
+        10  CAT-LOAD-REORDER     PIC 9(7).
+01  CAT-LOAD-IX                 PIC 9(2) COMP.
+PROCEDURE DIVISION.
+LoadCatalog.
+    MOVE "P0001" TO CAT-LOAD-ID (1)
+    MOVE "Product A"            TO CAT-LOAD-NAME (1)
+    MOVE "ACME"                 TO CAT-LOAD-BRAND (1)
+    MOVE 67.00                  TO CAT-LOAD-PRICE (1)
+    MOVE 100                    TO CAT-LOAD-ON-HAND (1)
+    MOVE 20                     TO CAT-LOAD-REORDER (1)
+    MOVE "P0002" TO CAT-LOAD-ID (2)
+    MOVE "Product B"            TO CAT-LOAD-NAME (2)
+    MOVE "ACME"                 TO CAT-LOAD-BRAND (2)
+    MOVE 130.00                 TO CAT-LOAD-PRICE (2)
+    MOVE 75                     TO CAT-LOAD-ON-HAND (2)
+    MOVE 15                     TO CAT-LOAD-REORDER (2)
+    MOVE "P0003" TO CAT-LOAD-ID (3)
+    MOVE "Product C"            TO CAT-LOAD-NAME (3)
+    MOVE "ZETA"                 TO CAT-LOAD-BRAND (3)
+    MOVE 210.00                 TO CAT-LOAD-PRICE (3)
+    MOVE 40                     TO CAT-LOAD-ON-HAND (3)
+    MOVE 10                     TO CAT-LOAD-REORDER (3)
+    MOVE "P0004" TO CAT-LOAD-ID (4)
+    MOVE "Product D"            TO CAT-LOAD-NAME (4)
+    MOVE "ZETA"                 TO CAT-LOAD-BRAND (4)
+    MOVE 45.00                  TO CAT-LOAD-PRICE (4)
+    MOVE 200                    TO CAT-LOAD-ON-HAND (4)
+    MOVE 40                     TO CAT-LOAD-REORDER (4)
+    MOVE "P0005" TO CAT-LOAD-ID (5)
+    MOVE "Product E"            TO CAT-LOAD-NAME (5)
+    MOVE "NOVA"                 TO CAT-LOAD-BRAND (5)
+    MOVE 20.00                  TO CAT-LOAD-PRICE (5)
+    MOVE 300                    TO CAT-LOAD-ON-HAND (5)
+    MOVE 60                     TO CAT-LOAD-REORDER (5)
+    MOVE "P0006" TO CAT-LOAD-ID (6)
+    MOVE "Product F"            TO CAT-LOAD-NAME (6)
+    MOVE "NOVA"                 TO CAT-LOAD-BRAND (6)
+    MOVE 170.00                 TO CAT-LOAD-PRICE (6)
+    MOVE 30                     TO CAT-LOAD-ON-HAND (6)
+    MOVE 25                     TO CAT-LOAD-REORDER (6)
+    OPEN OUTPUT PRODUCT-MASTER
+    MOVE 1 TO CAT-LOAD-IX
+    PERFORM WriteLoadEntry UNTIL CAT-LOAD-IX > 6
+    CLOSE PRODUCT-MASTER
+    STOP RUN.
+
+WriteLoadEntry.
+    MOVE CAT-LOAD-ID (CAT-LOAD-IX)     TO CAT-PRODUCT-ID
+    MOVE CAT-LOAD-NAME (CAT-LOAD-IX)   TO CAT-PRODUCT-NAME
+    MOVE CAT-LOAD-BRAND (CAT-LOAD-IX)  TO CAT-BRAND-CODE
+    MOVE CAT-LOAD-PRICE (CAT-LOAD-IX)  TO CAT-PRICE
+    MOVE CAT-LOAD-ON-HAND (CAT-LOAD-IX) TO CAT-ON-HAND-QTY
+    MOVE CAT-LOAD-REORDER (CAT-LOAD-IX) TO CAT-REORDER-POINT
+    SET CAT-PRODUCT-ACTIVE TO TRUE
+    WRITE CAT-PRODUCT-RECORD
+    ADD 1 TO CAT-LOAD-IX.
