@@ -1,13 +1,333 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  DEMO.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS CAT-PRODUCT-ID
+        FILE STATUS IS CAT-PRODMSTR-STATUS.
+    SELECT CATALOG-OUTPUT ASSIGN TO "PRODOUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CAT-PRODOUT-STATUS.
+    SELECT BRAND-MASTER ASSIGN TO "BRANDMST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS BRD-BRAND-CODE
+        FILE STATUS IS CAT-BRANDMST-STATUS.
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CAT-CHECKPOINT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PRODUCT-MASTER.
+    COPY PRODREC.
+FD  CATALOG-OUTPUT
+    RECORDING MODE IS F.
+01  CAT-OUTPUT-RECORD               PIC X(120).
+FD  BRAND-MASTER.
+    COPY BRANDREC.
+FD  CHECKPOINT-FILE.
+    COPY CKPTREC.
+WORKING-STORAGE SECTION.
+01  CAT-PRODMSTR-STATUS         PIC X(2).
+    88  CAT-PRODMSTR-EOF            VALUE "10".
+01  CAT-PRODOUT-STATUS          PIC X(2).
+01  CAT-FIRST-ITEM-SW           PIC X(1) VALUE "Y".
+    88  CAT-FIRST-ITEM               VALUE "Y".
+01  CAT-JSON-LINE               PIC X(120).
+01  CAT-PRICE-EDIT              PIC ZZZZ9.99.
+01  CAT-PRICE-VALID-SW          PIC X(1).
+    88  CAT-PRICE-VALID              VALUE "Y".
+01  CAT-PRICE-REJECT-CT         PIC 9(5) COMP VALUE ZERO.
+01  CAT-BRANDMST-STATUS         PIC X(2).
+01  CAT-BRAND-VALID-SW          PIC X(1).
+    88  CAT-BRAND-VALID              VALUE "Y".
+01  CAT-BRAND-REJECT-CT         PIC 9(5) COMP VALUE ZERO.
+01  CAT-CHECKPOINT-STATUS       PIC X(2).
+01  CAT-RESTART-SW              PIC X(1) VALUE "N".
+    88  CAT-RESTARTING              VALUE "Y".
+01  CAT-RUN-DATE                PIC 9(8).
+*>  CATALOG-OUTPUT IS WRITTEN ONE RECORD AT A TIME, SO THE CHECKPOINT
+*>  HAS TO BE TAKEN JUST AS OFTEN - OTHERWISE A RESTART REPOSITIONS
+*>  BEHIND WHAT WAS ALREADY EMITTED AND DUPLICATES ENTRIES IN THE
+*>  JSON ARRAY FOR EVERY RECORD SINCE THE LAST CHECKPOINT.
+01  CAT-CHECKPOINT-INTERVAL     PIC 9(3) VALUE 1.
+01  CAT-RECS-SINCE-CKPT         PIC 9(3) VALUE ZERO.
+01  CAT-BRAND-SUMMARY-TABLE.
+    05  CAT-BRAND-SUMMARY OCCURS 50 TIMES INDEXED BY CAT-BRAND-IX.
+        10  CAT-BSUM-CODE            PIC X(4).
+        10  CAT-BSUM-COUNT           PIC 9(5) COMP.
+        10  CAT-BSUM-TOTAL           PIC 9(9)V99.
+        10  CAT-BSUM-MIN             PIC 9(5)V99.
+        10  CAT-BSUM-MAX             PIC 9(5)V99.
+01  CAT-BRAND-SUMMARY-COUNT     PIC 9(3) COMP VALUE ZERO.
+01  CAT-BRAND-OVERFLOW-CT       PIC 9(5) COMP VALUE ZERO.
+01  CAT-BRAND-ENTRY-FOUND-SW    PIC X(1).
+    88  CAT-BRAND-ENTRY-FOUND       VALUE "Y".
+01  CAT-BSUM-AVG                PIC 9(5)V99.
+01  CAT-BSUM-PRICE-WORK         PIC 9(5)V99.
+01  CAT-BSUM-AVG-EDIT           PIC ZZZZ9.99.
+01  CAT-BSUM-MIN-EDIT           PIC ZZZZ9.99.
+01  CAT-BSUM-MAX-EDIT           PIC ZZZZ9.99.
 PROCEDURE DIVISION.
 DisplayPrompt.
-  DISPLAY '['
-          '{ "name": "Product A", "brand": "brand", "price": 67 },'
-          '{ "name": "Product B", "brand": "brand", "price": "130" },'
-          '{ "name": "Product C", "brand": "brand", "price": "210" },'
-          '{ "name": "Product D", "brand": "brand", "price": "45" },'
-          '{ "name": "Product E", "brand": "brand", "price": "20" },'
-          '{ "name": "Product F", "brand": "brand", "price": "170" }'
-          ']'
-  STOP RUN.
+    PERFORM InitializeRun
+    PERFORM ReadNextProduct
+    PERFORM EmitProduct UNTIL CAT-PRODMSTR-EOF
+    MOVE "]" TO CAT-JSON-LINE
+    PERFORM WriteCatalogLine
+*>  ON A RESTARTED RUN THESE COUNTERS START BACK AT ZERO, SO THEY ONLY
+*>  REFLECT RECORDS READ AFTER THE CHECKPOINT, NOT THE WHOLE CATALOG -
+*>  THE SAME PARTIAL-COVERAGE CAVEAT APPLIED TO THE BRAND SUMMARY BELOW.
+    IF CAT-PRICE-REJECT-CT > ZERO
+        IF CAT-RESTARTING
+            DISPLAY "DEMO: " CAT-PRICE-REJECT-CT " PRODUCT(S) WITH INVALID PRICE EMITTED AS 0.00 (RESTARTED RUN - COUNTS RECORDS READ AFTER THE CHECKPOINT ONLY)"
+        ELSE
+            DISPLAY "DEMO: " CAT-PRICE-REJECT-CT " PRODUCT(S) WITH INVALID PRICE EMITTED AS 0.00"
+        END-IF
+    END-IF
+    IF CAT-BRAND-REJECT-CT > ZERO
+        IF CAT-RESTARTING
+            DISPLAY "DEMO: " CAT-BRAND-REJECT-CT " PRODUCT(S) DROPPED - BRAND NOT ACTIVE ON BRAND-MASTER (RESTARTED RUN - COUNTS RECORDS READ AFTER THE CHECKPOINT ONLY)"
+        ELSE
+            DISPLAY "DEMO: " CAT-BRAND-REJECT-CT " PRODUCT(S) DROPPED - BRAND NOT ACTIVE ON BRAND-MASTER"
+        END-IF
+    END-IF
+*>  ON A RESTARTED RUN THE BRAND TABLE ONLY REFLECTS PRODUCTS READ
+*>  AFTER THE CHECKPOINT, NOT THE WHOLE CATALOG - THE SUMMARY WOULD
+*>  UNDER-REPORT EVERY BRAND'S COUNT/AVG/MIN/MAX WITH NO INDICATION
+*>  IT WAS PARTIAL, SO SKIP IT RATHER THAN PUBLISH A WRONG NUMBER.
+    IF CAT-RESTARTING
+        DISPLAY "DEMO: BRAND SUMMARY SKIPPED - THIS WAS A RESTARTED RUN AND WOULD ONLY COVER PRODUCTS READ AFTER THE CHECKPOINT"
+    ELSE
+        PERFORM BuildBrandSummary
+    END-IF
+    PERFORM WriteCheckpointComplete
+    CLOSE PRODUCT-MASTER
+    CLOSE BRAND-MASTER
+    CLOSE CATALOG-OUTPUT
+    STOP RUN.
+
+InitializeRun.
+    ACCEPT CAT-RUN-DATE FROM DATE YYYYMMDD
+    OPEN INPUT PRODUCT-MASTER
+    OPEN INPUT BRAND-MASTER
+    PERFORM CheckForRestart
+    IF CAT-RESTARTING
+        OPEN EXTEND CATALOG-OUTPUT
+*>      THE CHECKPOINT MAY HAVE FIRED BEFORE ANY ITEM WAS EVER
+*>      WRITTEN TO CATALOG-OUTPUT (E.G. THE FIRST BATCH OF RECORDS
+*>      READ WERE ALL RETIRED OR REJECTED FOR BRAND) - CARRY FORWARD
+*>      WHETHER AN ITEM WAS ACTUALLY WRITTEN SO THE FIRST ITEM WE
+*>      EMIT ON RESTART DOESN'T PICK UP A SPURIOUS LEADING COMMA.
+        IF CKP-ITEM-WRITTEN
+            MOVE "N" TO CAT-FIRST-ITEM-SW
+        ELSE
+            MOVE "Y" TO CAT-FIRST-ITEM-SW
+        END-IF
+        MOVE CKP-LAST-PRODUCT-ID TO CAT-PRODUCT-ID
+        START PRODUCT-MASTER KEY IS GREATER THAN CAT-PRODUCT-ID
+            INVALID KEY SET CAT-PRODMSTR-EOF TO TRUE
+        END-START
+        DISPLAY "DEMO: RESTARTING AFTER CHECKPOINT PRODUCT " CKP-LAST-PRODUCT-ID
+    ELSE
+        OPEN OUTPUT CATALOG-OUTPUT
+        MOVE "[" TO CAT-JSON-LINE
+        PERFORM WriteCatalogLine
+    END-IF.
+
+CheckForRestart.
+*>  A CHECKPOINT LEFT IN "RUNNING" STATE MEANS THE LAST JOB ABENDED
+*>  MID-CATALOG; A RESUBMITTED JOB PICKS UP RIGHT AFTER THE LAST
+*>  PRODUCT-ID CHECKPOINTED INSTEAD OF REPROCESSING THE WHOLE FILE.
+    OPEN INPUT CHECKPOINT-FILE
+    IF CAT-CHECKPOINT-STATUS NOT = "05"
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+        END-READ
+        IF CKP-RUN-INCOMPLETE
+            SET CAT-RESTARTING TO TRUE
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    ELSE
+*>      THE OPEN INPUT ABOVE STILL LEAVES THE FILE OPEN EVEN WHEN THE
+*>      OPTIONAL DATA SET DOESN'T EXIST YET - IT MUST BE CLOSED HERE
+*>      TOO OR THE FIRST OPEN OUTPUT IN CheckAndWriteCheckpoint FAILS
+*>      WITH "FILE ALREADY OPEN" AND THE CHECKPOINT IS NEVER CREATED.
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+ReadNextProduct.
+    READ PRODUCT-MASTER
+        AT END SET CAT-PRODMSTR-EOF TO TRUE
+    END-READ.
+
+EmitProduct.
+*>  A PRODUCT RETIRED ONLINE THROUGH PRODMNT IS SKIPPED HERE RATHER
+*>  THAN SHIPPED TO THE STOREFRONT, BUT STILL COUNTS TOWARD THE
+*>  CHECKPOINT INTERVAL LIKE ANY OTHER RECORD READ FROM THE MASTER.
+    IF CAT-PRODUCT-RETIRED
+        CONTINUE
+    ELSE
+        PERFORM ValidateBrand
+        IF CAT-BRAND-VALID
+            IF CAT-FIRST-ITEM
+                SET CAT-FIRST-ITEM-SW TO "N"
+            ELSE
+                MOVE "," TO CAT-JSON-LINE
+                PERFORM WriteCatalogLine
+            END-IF
+            PERFORM ValidatePrice
+            MOVE SPACES TO CAT-JSON-LINE
+            STRING "{ ""name"": """ DELIMITED BY SIZE
+                    CAT-PRODUCT-NAME DELIMITED BY "  "
+                    """, ""brand"": """ DELIMITED BY SIZE
+                    CAT-BRAND-CODE DELIMITED BY " "
+                    """, ""price"": " DELIMITED BY SIZE
+                    CAT-PRICE-EDIT DELIMITED BY SIZE
+                    " }" DELIMITED BY SIZE
+                INTO CAT-JSON-LINE
+            PERFORM WriteCatalogLine
+            PERFORM AccumulateBrandSummary
+        ELSE
+            ADD 1 TO CAT-BRAND-REJECT-CT
+            DISPLAY "DEMO: REJECT " CAT-PRODUCT-ID
+                " - BRAND " CAT-BRAND-CODE " NOT ACTIVE ON BRAND-MASTER"
+        END-IF
+    END-IF
+    PERFORM CheckAndWriteCheckpoint
+    PERFORM ReadNextProduct.
+
+CheckAndWriteCheckpoint.
+    ADD 1 TO CAT-RECS-SINCE-CKPT
+    IF CAT-RECS-SINCE-CKPT >= CAT-CHECKPOINT-INTERVAL
+        MOVE CAT-PRODUCT-ID TO CKP-LAST-PRODUCT-ID
+        MOVE CAT-RUN-DATE TO CKP-RUN-DATE
+        SET CKP-RUN-INCOMPLETE TO TRUE
+        IF CAT-FIRST-ITEM
+            SET CKP-NO-ITEM-WRITTEN TO TRUE
+        ELSE
+            SET CKP-ITEM-WRITTEN TO TRUE
+        END-IF
+        OPEN OUTPUT CHECKPOINT-FILE
+        WRITE CKP-CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+        MOVE ZERO TO CAT-RECS-SINCE-CKPT
+    END-IF.
+
+WriteCheckpointComplete.
+    MOVE CAT-PRODUCT-ID TO CKP-LAST-PRODUCT-ID
+    MOVE CAT-RUN-DATE TO CKP-RUN-DATE
+    SET CKP-RUN-COMPLETE TO TRUE
+    IF CAT-FIRST-ITEM
+        SET CKP-NO-ITEM-WRITTEN TO TRUE
+    ELSE
+        SET CKP-ITEM-WRITTEN TO TRUE
+    END-IF
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CKP-CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+ValidateBrand.
+*>  A PRODUCT WHOSE BRAND ISN'T AN ACTIVE BRAND-MASTER ENTRY IS
+*>  DROPPED FROM THE FEED RATHER THAN SHIPPED WITH PLACEHOLDER OR
+*>  STALE BRAND DATA.
+    SET CAT-BRAND-VALID-SW TO "Y"
+    MOVE CAT-BRAND-CODE TO BRD-BRAND-CODE
+    READ BRAND-MASTER
+        INVALID KEY SET CAT-BRAND-VALID-SW TO "N"
+    END-READ
+    IF CAT-BRAND-VALID AND NOT BRD-BRAND-ACTIVE
+        SET CAT-BRAND-VALID-SW TO "N"
+    END-IF.
+
+WriteCatalogLine.
+*>  THE SAME JSON PAYLOAD LINE GOES BOTH TO SYSOUT (FOR THE JOB LOG)
+*>  AND TO PRODOUT (FOR THE NIGHTLY HANDOFF TO THE STOREFRONT WEB
+*>  TIER AND ARCHIVAL UNDER OUR RETENTION POLICY).
+    MOVE CAT-JSON-LINE TO CAT-OUTPUT-RECORD
+    WRITE CAT-OUTPUT-RECORD
+    DISPLAY CAT-JSON-LINE.
+
+ValidatePrice.
+*>  Every record must emit PRICE the same way - a plain, unquoted
+*>  numeric with two decimal places.  A price that fails validation
+*>  is emitted as 0.00 rather than skipped, so the catalog feed never
+*>  drops an item, and the exception is counted for the run summary.
+    SET CAT-PRICE-VALID TO TRUE
+    IF CAT-PRICE NOT NUMERIC OR CAT-PRICE NOT > ZERO
+        SET CAT-PRICE-VALID-SW TO "N"
+    END-IF
+    IF CAT-PRICE-VALID
+        MOVE CAT-PRICE TO CAT-PRICE-EDIT
+    ELSE
+        MOVE ZERO TO CAT-PRICE-EDIT
+        ADD 1 TO CAT-PRICE-REJECT-CT
+    END-IF.
+
+AccumulateBrandSummary.
+*>  ROLLS EACH SHIPPED PRODUCT INTO ITS BRAND'S RUNNING COUNT, TOTAL,
+*>  MIN AND MAX SO BuildBrandSummary CAN DISPLAY ONE LINE PER BRAND
+*>  AT THE END OF THE RUN WITHOUT A SECOND PASS OF PRODUCT-MASTER.
+    MOVE CAT-PRICE-EDIT TO CAT-BSUM-PRICE-WORK
+    SET CAT-BRAND-ENTRY-FOUND-SW TO "N"
+    PERFORM FindBrandSummaryEntry
+        VARYING CAT-BRAND-IX FROM 1 BY 1
+        UNTIL CAT-BRAND-IX > CAT-BRAND-SUMMARY-COUNT
+            OR CAT-BRAND-ENTRY-FOUND
+*>  CAT-BRAND-SUMMARY-TABLE HOLDS ONLY 50 ENTRIES - A 51ST DISTINCT
+*>  ACTIVE BRAND IS COUNTED AND LEFT OUT OF THE SUMMARY RATHER THAN
+*>  INDEXED PAST THE END OF THE TABLE.
+    IF NOT CAT-BRAND-ENTRY-FOUND AND CAT-BRAND-SUMMARY-COUNT >= 50
+        ADD 1 TO CAT-BRAND-OVERFLOW-CT
+    ELSE
+        IF NOT CAT-BRAND-ENTRY-FOUND
+            ADD 1 TO CAT-BRAND-SUMMARY-COUNT
+            SET CAT-BRAND-IX TO CAT-BRAND-SUMMARY-COUNT
+            MOVE CAT-BRAND-CODE TO CAT-BSUM-CODE (CAT-BRAND-IX)
+            MOVE ZERO TO CAT-BSUM-COUNT (CAT-BRAND-IX)
+            MOVE ZERO TO CAT-BSUM-TOTAL (CAT-BRAND-IX)
+            MOVE CAT-BSUM-PRICE-WORK TO CAT-BSUM-MIN (CAT-BRAND-IX)
+            MOVE CAT-BSUM-PRICE-WORK TO CAT-BSUM-MAX (CAT-BRAND-IX)
+        END-IF
+        ADD 1 TO CAT-BSUM-COUNT (CAT-BRAND-IX)
+        ADD CAT-BSUM-PRICE-WORK TO CAT-BSUM-TOTAL (CAT-BRAND-IX)
+        IF CAT-BSUM-PRICE-WORK < CAT-BSUM-MIN (CAT-BRAND-IX)
+            MOVE CAT-BSUM-PRICE-WORK TO CAT-BSUM-MIN (CAT-BRAND-IX)
+        END-IF
+        IF CAT-BSUM-PRICE-WORK > CAT-BSUM-MAX (CAT-BRAND-IX)
+            MOVE CAT-BSUM-PRICE-WORK TO CAT-BSUM-MAX (CAT-BRAND-IX)
+        END-IF
+    END-IF.
+
+FindBrandSummaryEntry.
+    IF CAT-BSUM-CODE (CAT-BRAND-IX) = CAT-BRAND-CODE
+        SET CAT-BRAND-ENTRY-FOUND-SW TO "Y"
+    END-IF.
+
+BuildBrandSummary.
+    DISPLAY "DEMO: CATALOG SUMMARY BY BRAND"
+    DISPLAY "DEMO: BRAND COUNT     AVG      MIN      MAX"
+    PERFORM DisplayBrandSummaryLine
+        VARYING CAT-BRAND-IX FROM 1 BY 1
+        UNTIL CAT-BRAND-IX > CAT-BRAND-SUMMARY-COUNT
+    IF CAT-BRAND-OVERFLOW-CT > ZERO
+        DISPLAY "DEMO: " CAT-BRAND-OVERFLOW-CT " ADDITIONAL DISTINCT BRAND(S) OMITTED - SUMMARY TABLE HOLDS 50"
+    END-IF.
+
+DisplayBrandSummaryLine.
+*>  CAT-BSUM-AVG/MIN/MAX ARE UNEDITED PIC 9(5)V99 - MOVE THEM THROUGH
+*>  THE SAME EDITED PICTURE USED EVERYWHERE ELSE IN THIS PROGRAM SO
+*>  THE REPORT SHOWS A DECIMAL POINT INSTEAD OF RAW DIGITS.
+    COMPUTE CAT-BSUM-AVG =
+        CAT-BSUM-TOTAL (CAT-BRAND-IX) / CAT-BSUM-COUNT (CAT-BRAND-IX)
+    MOVE CAT-BSUM-AVG TO CAT-BSUM-AVG-EDIT
+    MOVE CAT-BSUM-MIN (CAT-BRAND-IX) TO CAT-BSUM-MIN-EDIT
+    MOVE CAT-BSUM-MAX (CAT-BRAND-IX) TO CAT-BSUM-MAX-EDIT
+    DISPLAY "DEMO: " CAT-BSUM-CODE (CAT-BRAND-IX)
+        " " CAT-BSUM-COUNT (CAT-BRAND-IX)
+        " " CAT-BSUM-AVG-EDIT
+        " " CAT-BSUM-MIN-EDIT
+        " " CAT-BSUM-MAX-EDIT.
