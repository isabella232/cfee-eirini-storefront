@@ -0,0 +1,46 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  BRDLOAD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BRAND-MASTER ASSIGN TO "BRANDMST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS BRD-BRAND-CODE
+        FILE STATUS IS BRD-BRANDMST-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  BRAND-MASTER.
+    COPY BRANDREC.
+WORKING-STORAGE SECTION.
+01  BRD-BRANDMST-STATUS         PIC X(2).
+01  BRD-LOAD-TABLE.
+    05  BRD-LOAD-ENTRY OCCURS 3 TIMES.
+        10  BRD-LOAD-CODE        PIC X(4).
+        10  BRD-LOAD-NAME        PIC X(20).
+        10  BRD-LOAD-CONTACT     PIC X(30).
+01  BRD-LOAD-IX                 PIC 9(2) COMP.
+PROCEDURE DIVISION.
+LoadBrands.
+    MOVE "ACME"                          TO BRD-LOAD-CODE (1)
+    MOVE "Acme Supply Co"                TO BRD-LOAD-NAME (1)
+    MOVE "purchasing@acmesupply.example" TO BRD-LOAD-CONTACT (1)
+    MOVE "ZETA"                          TO BRD-LOAD-CODE (2)
+    MOVE "Zeta Manufacturing"            TO BRD-LOAD-NAME (2)
+    MOVE "orders@zetamfg.example"        TO BRD-LOAD-CONTACT (2)
+    MOVE "NOVA"                          TO BRD-LOAD-CODE (3)
+    MOVE "Nova Distribution"             TO BRD-LOAD-NAME (3)
+    MOVE "accounts@novadist.example"     TO BRD-LOAD-CONTACT (3)
+    OPEN OUTPUT BRAND-MASTER
+    MOVE 1 TO BRD-LOAD-IX
+    PERFORM WriteLoadEntry UNTIL BRD-LOAD-IX > 3
+    CLOSE BRAND-MASTER
+    STOP RUN.
+
+WriteLoadEntry.
+    MOVE BRD-LOAD-CODE (BRD-LOAD-IX)    TO BRD-BRAND-CODE
+    MOVE BRD-LOAD-NAME (BRD-LOAD-IX)    TO BRD-BRAND-NAME
+    MOVE BRD-LOAD-CONTACT (BRD-LOAD-IX) TO BRD-VENDOR-CONTACT
+    SET BRD-BRAND-ACTIVE TO TRUE
+    WRITE BRD-BRAND-RECORD
+    ADD 1 TO BRD-LOAD-IX.
