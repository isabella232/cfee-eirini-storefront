@@ -0,0 +1,205 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ORDPROC.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CAT-PRODUCT-ID
+        FILE STATUS IS ORD-PRODMSTR-STATUS.
+    SELECT ORDER-INPUT ASSIGN TO "ORDIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ORD-INPUT-STATUS.
+    SELECT ORDER-HEADER-FILE ASSIGN TO "ORDHDR"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ORD-HEADER-STATUS.
+    SELECT ORDER-LINE-FILE ASSIGN TO "ORDLINE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ORD-LINE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PRODUCT-MASTER.
+    COPY PRODREC.
+FD  ORDER-INPUT.
+    COPY ORDIN.
+FD  ORDER-HEADER-FILE.
+    COPY ORDHDR.
+FD  ORDER-LINE-FILE.
+    COPY ORDLINE.
+WORKING-STORAGE SECTION.
+01  ORD-PRODMSTR-STATUS         PIC X(2).
+    88  ORD-PRODMSTR-EOF            VALUE "10".
+01  ORD-INPUT-STATUS            PIC X(2).
+    88  ORD-INPUT-EOF                VALUE "10".
+01  ORD-HEADER-STATUS           PIC X(2).
+01  ORD-LINE-STATUS             PIC X(2).
+01  ORD-RUN-DATE                PIC 9(8).
+01  ORD-CURRENT-CUSTOMER        PIC X(6) VALUE SPACES.
+01  ORD-NEXT-ORDER-NO           PIC 9(5) VALUE ZERO.
+01  ORD-LINE-VALID-SW           PIC X(1).
+    88  ORD-LINE-VALID               VALUE "Y".
+01  ORD-LINE-COUNT              PIC 9(3) VALUE ZERO.
+01  ORD-ORDER-TOTAL             PIC 9(7)V99 VALUE ZERO.
+01  ORD-ACCEPTED-COUNT          PIC 9(5) COMP VALUE ZERO.
+01  ORD-REJECTED-COUNT          PIC 9(5) COMP VALUE ZERO.
+01  ORD-ORDER-COUNT             PIC 9(5) COMP VALUE ZERO.
+01  ORD-LOW-STOCK-COUNT         PIC 9(5) COMP VALUE ZERO.
+01  ORD-CURRENT-LINE.
+    05  ORD-CUR-ORDER-ID        PIC X(8).
+    05  ORD-CUR-UNIT-PRICE      PIC 9(5)V99.
+    05  ORD-CUR-LINE-TOTAL      PIC 9(7)V99.
+PROCEDURE DIVISION.
+ProcessOrders.
+    PERFORM InitializeRun
+    PERFORM ReadNextOrderLine
+    PERFORM ProcessOrderLine UNTIL ORD-INPUT-EOF
+    PERFORM CloseCustomerOrder
+    PERFORM LowStockReport
+    PERFORM WriteRunSummary
+    PERFORM TerminateRun
+    STOP RUN.
+
+InitializeRun.
+    ACCEPT ORD-RUN-DATE FROM DATE YYYYMMDD
+    OPEN I-O PRODUCT-MASTER
+    OPEN INPUT ORDER-INPUT
+    OPEN OUTPUT ORDER-HEADER-FILE
+    OPEN OUTPUT ORDER-LINE-FILE
+    DISPLAY "ORDPROC: DAILY ORDER PROCESSING STARTED FOR " ORD-RUN-DATE.
+
+ReadNextOrderLine.
+    READ ORDER-INPUT
+        AT END SET ORD-INPUT-EOF TO TRUE
+    END-READ.
+
+ProcessOrderLine.
+    IF ORD-CURRENT-CUSTOMER NOT = SPACES
+        AND ORD-IN-CUSTOMER-ID NOT = ORD-CURRENT-CUSTOMER
+        PERFORM CloseCustomerOrder
+    END-IF
+    IF ORD-CURRENT-CUSTOMER = SPACES
+        PERFORM StartCustomerOrder
+    END-IF
+    PERFORM ValidateOrderLine
+    IF ORD-LINE-VALID
+        PERFORM PostOrderLine
+    ELSE
+        PERFORM RejectOrderLine
+    END-IF
+    PERFORM ReadNextOrderLine.
+
+StartCustomerOrder.
+    MOVE ORD-IN-CUSTOMER-ID TO ORD-CURRENT-CUSTOMER
+    ADD 1 TO ORD-NEXT-ORDER-NO
+    STRING "ORD" DELIMITED BY SIZE
+           ORD-NEXT-ORDER-NO DELIMITED BY SIZE
+        INTO ORD-CUR-ORDER-ID
+    MOVE ZERO TO ORD-LINE-COUNT
+    MOVE ZERO TO ORD-ORDER-TOTAL.
+
+ValidateOrderLine.
+    SET ORD-LINE-VALID-SW TO "Y"
+    IF ORD-IN-QUANTITY NOT NUMERIC OR ORD-IN-QUANTITY NOT > ZERO
+        SET ORD-LINE-VALID-SW TO "N"
+        DISPLAY "ORDPROC: REJECT " ORD-IN-CUSTOMER-ID " " ORD-IN-PRODUCT-ID
+            " - INVALID QUANTITY"
+    ELSE
+        MOVE ORD-IN-PRODUCT-ID TO CAT-PRODUCT-ID
+        READ PRODUCT-MASTER
+            INVALID KEY SET ORD-LINE-VALID-SW TO "N"
+        END-READ
+        IF NOT ORD-LINE-VALID
+            DISPLAY "ORDPROC: REJECT " ORD-IN-CUSTOMER-ID " " ORD-IN-PRODUCT-ID
+                " - PRODUCT NOT ON CATALOG"
+        ELSE
+            IF CAT-PRODUCT-RETIRED
+                SET ORD-LINE-VALID-SW TO "N"
+                DISPLAY "ORDPROC: REJECT " ORD-IN-CUSTOMER-ID " " ORD-IN-PRODUCT-ID
+                    " - PRODUCT RETIRED"
+            ELSE
+                IF ORD-IN-QUANTITY > CAT-ON-HAND-QTY
+                    SET ORD-LINE-VALID-SW TO "N"
+                    DISPLAY "ORDPROC: REJECT " ORD-IN-CUSTOMER-ID " " ORD-IN-PRODUCT-ID
+                        " - INSUFFICIENT STOCK ON HAND"
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+PostOrderLine.
+    ADD 1 TO ORD-LINE-COUNT
+    MOVE CAT-PRICE TO ORD-CUR-UNIT-PRICE
+    MULTIPLY ORD-IN-QUANTITY BY ORD-CUR-UNIT-PRICE
+        GIVING ORD-CUR-LINE-TOTAL
+    MOVE ORD-CUR-ORDER-ID TO ORD-LN-ORDER-ID
+    MOVE ORD-LINE-COUNT TO ORD-LN-LINE-NO
+    MOVE ORD-IN-PRODUCT-ID TO ORD-LN-PRODUCT-ID
+    MOVE ORD-IN-QUANTITY TO ORD-LN-QUANTITY
+    MOVE ORD-CUR-UNIT-PRICE TO ORD-LN-UNIT-PRICE
+    MOVE ORD-CUR-LINE-TOTAL TO ORD-LN-LINE-TOTAL
+    WRITE ORD-LINE-RECORD
+    ADD ORD-CUR-LINE-TOTAL TO ORD-ORDER-TOTAL
+    ADD 1 TO ORD-ACCEPTED-COUNT
+    SUBTRACT ORD-IN-QUANTITY FROM CAT-ON-HAND-QTY
+    REWRITE CAT-PRODUCT-RECORD.
+
+RejectOrderLine.
+    ADD 1 TO ORD-REJECTED-COUNT.
+
+CloseCustomerOrder.
+    IF ORD-CURRENT-CUSTOMER NOT = SPACES AND ORD-LINE-COUNT > ZERO
+        MOVE ORD-CUR-ORDER-ID TO ORD-HDR-ORDER-ID
+        MOVE ORD-CURRENT-CUSTOMER TO ORD-HDR-CUSTOMER-ID
+        MOVE ORD-RUN-DATE TO ORD-HDR-ORDER-DATE
+        MOVE ORD-LINE-COUNT TO ORD-HDR-LINE-COUNT
+        MOVE ORD-ORDER-TOTAL TO ORD-HDR-ORDER-TOTAL
+        WRITE ORD-HEADER-RECORD
+        ADD 1 TO ORD-ORDER-COUNT
+        DISPLAY "ORDPROC: ORDER " ORD-HDR-ORDER-ID " CUSTOMER " ORD-HDR-CUSTOMER-ID
+            " LINES " ORD-HDR-LINE-COUNT " TOTAL " ORD-HDR-ORDER-TOTAL
+    END-IF
+    MOVE SPACES TO ORD-CURRENT-CUSTOMER.
+
+LowStockReport.
+*>  RUNS AFTER ALL ORDERS ARE POSTED SO ON-HAND-QTY REFLECTS TODAY'S
+*>  ACTIVITY.  BROWSES PRODUCT-MASTER FROM THE BEGINNING AND LISTS
+*>  EVERY PRODUCT AT OR BELOW ITS REORDER POINT.
+    DISPLAY "ORDPROC: LOW STOCK EXCEPTION REPORT FOR " ORD-RUN-DATE
+    MOVE LOW-VALUES TO CAT-PRODUCT-ID
+    START PRODUCT-MASTER KEY IS NOT LESS THAN CAT-PRODUCT-ID
+        INVALID KEY SET ORD-PRODMSTR-EOF TO TRUE
+    END-START
+    IF NOT ORD-PRODMSTR-EOF
+        PERFORM ReadNextForStockCheck
+        PERFORM CheckProductStock UNTIL ORD-PRODMSTR-EOF
+    END-IF
+    IF ORD-LOW-STOCK-COUNT = ZERO
+        DISPLAY "ORDPROC: NO PRODUCTS AT OR BELOW REORDER POINT"
+    END-IF.
+
+ReadNextForStockCheck.
+    READ PRODUCT-MASTER NEXT RECORD
+        AT END SET ORD-PRODMSTR-EOF TO TRUE
+    END-READ.
+
+CheckProductStock.
+    IF CAT-ON-HAND-QTY <= CAT-REORDER-POINT
+        ADD 1 TO ORD-LOW-STOCK-COUNT
+        DISPLAY "ORDPROC: LOW STOCK - " CAT-PRODUCT-ID " " CAT-PRODUCT-NAME
+            " ON HAND " CAT-ON-HAND-QTY " REORDER POINT " CAT-REORDER-POINT
+    END-IF
+    PERFORM ReadNextForStockCheck.
+
+WriteRunSummary.
+    DISPLAY "ORDPROC: END OF DAY ORDERS REPORT FOR " ORD-RUN-DATE
+    DISPLAY "ORDPROC: ORDERS WRITTEN    - " ORD-ORDER-COUNT
+    DISPLAY "ORDPROC: LINES ACCEPTED    - " ORD-ACCEPTED-COUNT
+    DISPLAY "ORDPROC: LINES REJECTED    - " ORD-REJECTED-COUNT
+    DISPLAY "ORDPROC: LOW STOCK ITEMS   - " ORD-LOW-STOCK-COUNT.
+
+TerminateRun.
+    CLOSE PRODUCT-MASTER
+    CLOSE ORDER-INPUT
+    CLOSE ORDER-HEADER-FILE
+    CLOSE ORDER-LINE-FILE.
