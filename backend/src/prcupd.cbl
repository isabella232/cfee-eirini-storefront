@@ -0,0 +1,95 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PRCUPD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS CAT-PRODUCT-ID
+        FILE STATUS IS PCU-PRODMSTR-STATUS.
+    SELECT PRICE-CHANGE-INPUT ASSIGN TO "PRCCHG"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS PCU-CHANGE-STATUS.
+    SELECT AUDIT-HIST-FILE ASSIGN TO "AUDTHIST"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS PCU-AUDIT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PRODUCT-MASTER.
+    COPY PRODREC.
+FD  PRICE-CHANGE-INPUT.
+    COPY PRCCHG.
+FD  AUDIT-HIST-FILE.
+    COPY AUDTREC.
+WORKING-STORAGE SECTION.
+01  PCU-PRODMSTR-STATUS         PIC X(2).
+01  PCU-CHANGE-STATUS           PIC X(2).
+    88  PCU-CHANGE-EOF               VALUE "10".
+01  PCU-AUDIT-STATUS            PIC X(2).
+01  PCU-RUN-DATE                PIC 9(8).
+01  PCU-CHANGE-VALID-SW         PIC X(1).
+    88  PCU-CHANGE-VALID             VALUE "Y".
+01  PCU-UPDATED-COUNT           PIC 9(5) COMP VALUE ZERO.
+01  PCU-REJECTED-COUNT          PIC 9(5) COMP VALUE ZERO.
+01  PCU-OLD-PRICE               PIC 9(5)V99.
+PROCEDURE DIVISION.
+UpdatePrices.
+    PERFORM InitializeRun
+    PERFORM ReadNextChange
+    PERFORM ProcessChange UNTIL PCU-CHANGE-EOF
+    PERFORM WriteRunSummary
+    PERFORM TerminateRun
+    STOP RUN.
+
+InitializeRun.
+    ACCEPT PCU-RUN-DATE FROM DATE YYYYMMDD
+    OPEN I-O PRODUCT-MASTER
+    OPEN INPUT PRICE-CHANGE-INPUT
+    OPEN EXTEND AUDIT-HIST-FILE
+    DISPLAY "PRCUPD: PRICE UPDATE RUN STARTED FOR " PCU-RUN-DATE.
+
+ReadNextChange.
+    READ PRICE-CHANGE-INPUT
+        AT END SET PCU-CHANGE-EOF TO TRUE
+    END-READ.
+
+ProcessChange.
+    SET PCU-CHANGE-VALID-SW TO "Y"
+    MOVE PCH-PRODUCT-ID TO CAT-PRODUCT-ID
+    READ PRODUCT-MASTER
+        INVALID KEY SET PCU-CHANGE-VALID-SW TO "N"
+    END-READ
+    IF PCU-CHANGE-VALID
+        PERFORM ApplyPriceChange
+    ELSE
+        ADD 1 TO PCU-REJECTED-COUNT
+        DISPLAY "PRCUPD: REJECT " PCH-PRODUCT-ID " - PRODUCT NOT ON CATALOG"
+    END-IF
+    PERFORM ReadNextChange.
+
+ApplyPriceChange.
+*>  CAPTURE THE OLD PRICE, POST THE NEW PRICE, AND APPEND THE
+*>  AUDIT-PRICE-HIST RECORD IN THE SAME UNIT OF WORK SO THE
+*>  MASTER AND ITS HISTORY NEVER DRIFT APART.
+    MOVE CAT-PRICE TO PCU-OLD-PRICE
+    MOVE PCH-NEW-PRICE TO CAT-PRICE
+    REWRITE CAT-PRODUCT-RECORD
+    MOVE CAT-PRODUCT-ID TO AUD-PRODUCT-ID
+    MOVE PCU-OLD-PRICE TO AUD-OLD-PRICE
+    MOVE PCH-NEW-PRICE TO AUD-NEW-PRICE
+    MOVE PCU-RUN-DATE TO AUD-EFFECTIVE-DATE
+    MOVE PCH-CHANGED-BY TO AUD-CHANGED-BY
+    WRITE AUD-PRICE-HIST-RECORD
+    ADD 1 TO PCU-UPDATED-COUNT
+    DISPLAY "PRCUPD: " CAT-PRODUCT-ID " PRICE " PCU-OLD-PRICE
+        " -> " PCH-NEW-PRICE " BY " PCH-CHANGED-BY.
+
+WriteRunSummary.
+    DISPLAY "PRCUPD: PRICES UPDATED - " PCU-UPDATED-COUNT
+    DISPLAY "PRCUPD: REJECTED       - " PCU-REJECTED-COUNT.
+
+TerminateRun.
+    CLOSE PRODUCT-MASTER
+    CLOSE PRICE-CHANGE-INPUT
+    CLOSE AUDIT-HIST-FILE.
