@@ -0,0 +1,272 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PRODMNT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRODUCT-MASTER ASSIGN TO "PRODMSTR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS CAT-PRODUCT-ID
+        FILE STATUS IS PMT-PRODMSTR-STATUS.
+    SELECT AUDIT-HIST-FILE ASSIGN TO "AUDTHIST"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS PMT-AUDIT-STATUS.
+    SELECT BRAND-MASTER ASSIGN TO "BRANDMST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS BRD-BRAND-CODE
+        FILE STATUS IS PMT-BRANDMST-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PRODUCT-MASTER.
+    COPY PRODREC.
+FD  AUDIT-HIST-FILE.
+    COPY AUDTREC.
+FD  BRAND-MASTER.
+    COPY BRANDREC.
+WORKING-STORAGE SECTION.
+01  PMT-PRODMSTR-STATUS         PIC X(2).
+01  PMT-AUDIT-STATUS            PIC X(2).
+01  PMT-BRANDMST-STATUS         PIC X(2).
+01  PMT-BRAND-VALID-SW          PIC X(1).
+    88  PMT-BRAND-VALID             VALUE "Y".
+01  PMT-RUN-DATE                PIC 9(8).
+01  PMT-OPERATOR-ID             PIC X(8).
+01  PMT-DONE-SW                 PIC X(1) VALUE "N".
+    88  PMT-DONE                    VALUE "Y".
+01  PMT-FOUND-SW                 PIC X(1).
+    88  PMT-FOUND                    VALUE "Y".
+01  PMT-OLD-PRICE                PIC 9(5)V99.
+01  PMT-SCR-PRODUCT-ID           PIC X(5).
+01  PMT-SCR-PRODUCT-NAME         PIC X(20).
+01  PMT-SCR-BRAND-CODE           PIC X(4).
+01  PMT-SCR-PRICE                PIC 9(5)V99.
+01  PMT-SCR-STATUS-TEXT          PIC X(7).
+01  PMT-SCR-MESSAGE              PIC X(60).
+01  PMT-SCR-ACTION               PIC X(1).
+    88  PMT-ACTION-LOOKUP            VALUE "L".
+    88  PMT-ACTION-CREATE             VALUE "C".
+    88  PMT-ACTION-PRICE              VALUE "P".
+    88  PMT-ACTION-NAME                VALUE "N".
+    88  PMT-ACTION-RETIRE               VALUE "R".
+    88  PMT-ACTION-REACTIVATE            VALUE "A".
+    88  PMT-ACTION-QUIT                   VALUE "Q".
+01  PMT-SCR-NEW-PRICE             PIC 9(5)V99.
+01  PMT-SCR-NEW-NAME              PIC X(20).
+01  PMT-SCR-NEW-ON-HAND           PIC 9(7).
+01  PMT-SCR-NEW-REORDER           PIC 9(7).
+
+SCREEN SECTION.
+01  PMT-MENU-SCREEN.
+    05  BLANK SCREEN.
+    05  LINE 1  COLUMN 1  VALUE "PRODMNT - PRODUCT MAINTENANCE".
+    05  LINE 3  COLUMN 1  VALUE "PRODUCT ID . . .".
+    05  LINE 3  COLUMN 18 PIC X(5) USING PMT-SCR-PRODUCT-ID.
+    05  LINE 4  COLUMN 1  VALUE "NAME . . . . . .".
+    05  LINE 4  COLUMN 18 PIC X(20) USING PMT-SCR-PRODUCT-NAME.
+    05  LINE 5  COLUMN 1  VALUE "BRAND. . . . . .".
+    05  LINE 5  COLUMN 18 PIC X(4) USING PMT-SCR-BRAND-CODE.
+    05  LINE 6  COLUMN 1  VALUE "PRICE. . . . . .".
+    05  LINE 6  COLUMN 18 PIC ZZZZ9.99 USING PMT-SCR-PRICE.
+    05  LINE 7  COLUMN 1  VALUE "STATUS . . . . .".
+    05  LINE 7  COLUMN 18 PIC X(7) USING PMT-SCR-STATUS-TEXT.
+    05  LINE 8  COLUMN 1  VALUE "OPERATOR ID. . .".
+    05  LINE 8  COLUMN 18 PIC X(8) USING PMT-OPERATOR-ID.
+    05  LINE 9  COLUMN 1  VALUE "ACTION (L=LOOKUP C=CREATE P=PRICE N=NAME R=RETIRE A=REACTIVATE Q=QUIT) .".
+    05  LINE 9  COLUMN 73 PIC X(1) USING PMT-SCR-ACTION.
+    05  LINE 11 COLUMN 1  VALUE "MESSAGE: ".
+    05  LINE 11 COLUMN 10 PIC X(60) FROM PMT-SCR-MESSAGE.
+
+01  PMT-PRICE-SCREEN.
+    05  LINE 13 COLUMN 1  VALUE "NEW PRICE. . . .".
+    05  LINE 13 COLUMN 18 PIC ZZZZ9.99 USING PMT-SCR-NEW-PRICE.
+
+01  PMT-NAME-SCREEN.
+    05  LINE 13 COLUMN 1  VALUE "NEW NAME . . . .".
+    05  LINE 13 COLUMN 18 PIC X(20) USING PMT-SCR-NEW-NAME.
+
+01  PMT-CREATE-SCREEN.
+    05  LINE 13 COLUMN 1  VALUE "ON-HAND QTY. . .".
+    05  LINE 13 COLUMN 18 PIC 9(7) USING PMT-SCR-NEW-ON-HAND.
+    05  LINE 14 COLUMN 1  VALUE "REORDER POINT. .".
+    05  LINE 14 COLUMN 18 PIC 9(7) USING PMT-SCR-NEW-REORDER.
+
+PROCEDURE DIVISION.
+MaintainProducts.
+    PERFORM InitializeRun
+    PERFORM PromptForAction UNTIL PMT-DONE
+    PERFORM TerminateRun
+    STOP RUN.
+
+InitializeRun.
+    ACCEPT PMT-RUN-DATE FROM DATE YYYYMMDD
+    OPEN I-O PRODUCT-MASTER
+    OPEN EXTEND AUDIT-HIST-FILE
+    OPEN INPUT BRAND-MASTER
+    MOVE SPACES TO PMT-SCR-MESSAGE.
+
+PromptForAction.
+    DISPLAY PMT-MENU-SCREEN
+    ACCEPT PMT-MENU-SCREEN
+    EVALUATE TRUE
+        WHEN PMT-ACTION-LOOKUP
+            PERFORM LookupProduct
+        WHEN PMT-ACTION-CREATE
+            PERFORM AddProduct
+        WHEN PMT-ACTION-PRICE
+            PERFORM ChangePrice
+        WHEN PMT-ACTION-NAME
+            PERFORM ChangeName
+        WHEN PMT-ACTION-RETIRE
+            PERFORM RetireProduct
+        WHEN PMT-ACTION-REACTIVATE
+            PERFORM ReactivateProduct
+        WHEN PMT-ACTION-QUIT
+            SET PMT-DONE TO TRUE
+        WHEN OTHER
+            MOVE "INVALID ACTION" TO PMT-SCR-MESSAGE
+    END-EVALUATE.
+
+LookupProduct.
+    PERFORM FindProduct
+    IF PMT-FOUND
+        MOVE "PRODUCT FOUND" TO PMT-SCR-MESSAGE
+    ELSE
+        MOVE "PRODUCT NOT FOUND" TO PMT-SCR-MESSAGE
+    END-IF.
+
+FindProduct.
+*>  RE-READS THE CURRENT SCREEN'S PRODUCT-ID AND REFRESHES THE
+*>  DISPLAY FIELDS FROM PRODUCT-MASTER SO EVERY ACTION WORKS ON
+*>  WHAT IS ACTUALLY ON THE MASTER, NOT A STALE SCREEN VALUE.
+    SET PMT-FOUND-SW TO "Y"
+    MOVE PMT-SCR-PRODUCT-ID TO CAT-PRODUCT-ID
+    READ PRODUCT-MASTER
+        INVALID KEY SET PMT-FOUND-SW TO "N"
+    END-READ
+    IF PMT-FOUND
+        MOVE CAT-PRODUCT-NAME TO PMT-SCR-PRODUCT-NAME
+        MOVE CAT-BRAND-CODE TO PMT-SCR-BRAND-CODE
+        MOVE CAT-PRICE TO PMT-SCR-PRICE
+        IF CAT-PRODUCT-RETIRED
+            MOVE "RETIRED" TO PMT-SCR-STATUS-TEXT
+        ELSE
+            MOVE "ACTIVE" TO PMT-SCR-STATUS-TEXT
+        END-IF
+    ELSE
+        MOVE SPACES TO PMT-SCR-PRODUCT-NAME
+        MOVE SPACES TO PMT-SCR-BRAND-CODE
+        MOVE ZERO TO PMT-SCR-PRICE
+        MOVE SPACES TO PMT-SCR-STATUS-TEXT
+    END-IF.
+
+AddProduct.
+*>  DOES ITS OWN KEYED READ RATHER THAN PERFORM FindProduct, SINCE
+*>  FindProduct BLANKS THE NAME/BRAND/PRICE SCREEN FIELDS ON A NOT-
+*>  FOUND KEY - AND FOR A NEW PRODUCT THOSE FIELDS HOLD THE VALUES
+*>  THE OPERATOR JUST TYPED IN AND STILL NEEDS TO WRITE.
+    SET PMT-FOUND-SW TO "Y"
+    MOVE PMT-SCR-PRODUCT-ID TO CAT-PRODUCT-ID
+    READ PRODUCT-MASTER
+        INVALID KEY SET PMT-FOUND-SW TO "N"
+    END-READ
+    IF PMT-FOUND
+        MOVE "PRODUCT ALREADY EXISTS" TO PMT-SCR-MESSAGE
+    ELSE
+        PERFORM ValidateNewBrand
+        IF NOT PMT-BRAND-VALID
+            MOVE "REJECTED - BRAND NOT ACTIVE ON BRAND-MASTER" TO PMT-SCR-MESSAGE
+        ELSE
+            DISPLAY PMT-CREATE-SCREEN
+            ACCEPT PMT-CREATE-SCREEN
+            MOVE PMT-SCR-PRODUCT-ID TO CAT-PRODUCT-ID
+            MOVE PMT-SCR-PRODUCT-NAME TO CAT-PRODUCT-NAME
+            MOVE PMT-SCR-BRAND-CODE TO CAT-BRAND-CODE
+            MOVE PMT-SCR-PRICE TO CAT-PRICE
+            MOVE PMT-SCR-NEW-ON-HAND TO CAT-ON-HAND-QTY
+            MOVE PMT-SCR-NEW-REORDER TO CAT-REORDER-POINT
+            SET CAT-PRODUCT-ACTIVE TO TRUE
+            WRITE CAT-PRODUCT-RECORD
+            PERFORM FindProduct
+            MOVE "PRODUCT CREATED" TO PMT-SCR-MESSAGE
+        END-IF
+    END-IF.
+
+ValidateNewBrand.
+*>  A NEW PRODUCT CREATED HERE WITH A BAD BRAND CODE WOULD OTHERWISE
+*>  BE WRITTEN SILENTLY AND THEN DROPPED FROM THE NEXT DEMO FEED BY
+*>  ITS OWN ValidateBrand WITH NO WARNING BACK TO THE OPERATOR - SO
+*>  THIS CHECKS THE SAME BRAND-MASTER ENTRY BEFORE THE WRITE.
+    SET PMT-BRAND-VALID-SW TO "Y"
+    MOVE PMT-SCR-BRAND-CODE TO BRD-BRAND-CODE
+    READ BRAND-MASTER
+        INVALID KEY SET PMT-BRAND-VALID-SW TO "N"
+    END-READ
+    IF PMT-BRAND-VALID AND NOT BRD-BRAND-ACTIVE
+        SET PMT-BRAND-VALID-SW TO "N"
+    END-IF.
+
+ChangePrice.
+*>  POSTS THE NEW PRICE ONLINE AND APPENDS THE SAME AUDIT-PRICE-HIST
+*>  TRAIL PRCUPD WRITES FOR A BATCH PRICE CHANGE, SO EVERY PRICE
+*>  MOVE - ONLINE OR BATCH - SHOWS UP IN ONE HISTORY FILE.
+    PERFORM FindProduct
+    IF NOT PMT-FOUND
+        MOVE "PRODUCT NOT FOUND" TO PMT-SCR-MESSAGE
+    ELSE
+        DISPLAY PMT-PRICE-SCREEN
+        ACCEPT PMT-PRICE-SCREEN
+        MOVE CAT-PRICE TO PMT-OLD-PRICE
+        MOVE PMT-SCR-NEW-PRICE TO CAT-PRICE
+        REWRITE CAT-PRODUCT-RECORD
+        MOVE CAT-PRODUCT-ID TO AUD-PRODUCT-ID
+        MOVE PMT-OLD-PRICE TO AUD-OLD-PRICE
+        MOVE PMT-SCR-NEW-PRICE TO AUD-NEW-PRICE
+        MOVE PMT-RUN-DATE TO AUD-EFFECTIVE-DATE
+        MOVE PMT-OPERATOR-ID TO AUD-CHANGED-BY
+        WRITE AUD-PRICE-HIST-RECORD
+        PERFORM FindProduct
+        MOVE "PRICE UPDATED" TO PMT-SCR-MESSAGE
+    END-IF.
+
+ChangeName.
+    PERFORM FindProduct
+    IF NOT PMT-FOUND
+        MOVE "PRODUCT NOT FOUND" TO PMT-SCR-MESSAGE
+    ELSE
+        DISPLAY PMT-NAME-SCREEN
+        ACCEPT PMT-NAME-SCREEN
+        MOVE PMT-SCR-NEW-NAME TO CAT-PRODUCT-NAME
+        REWRITE CAT-PRODUCT-RECORD
+        PERFORM FindProduct
+        MOVE "NAME UPDATED" TO PMT-SCR-MESSAGE
+    END-IF.
+
+RetireProduct.
+*>  A RETIRED PRODUCT STAYS ON PRODUCT-MASTER FOR HISTORY BUT IS
+*>  DROPPED FROM THE NEXT CATALOG FEED AND REJECTED BY ORDPROC.
+    PERFORM FindProduct
+    IF NOT PMT-FOUND
+        MOVE "PRODUCT NOT FOUND" TO PMT-SCR-MESSAGE
+    ELSE
+        SET CAT-PRODUCT-RETIRED TO TRUE
+        REWRITE CAT-PRODUCT-RECORD
+        PERFORM FindProduct
+        MOVE "PRODUCT RETIRED" TO PMT-SCR-MESSAGE
+    END-IF.
+
+ReactivateProduct.
+    PERFORM FindProduct
+    IF NOT PMT-FOUND
+        MOVE "PRODUCT NOT FOUND" TO PMT-SCR-MESSAGE
+    ELSE
+        SET CAT-PRODUCT-ACTIVE TO TRUE
+        REWRITE CAT-PRODUCT-RECORD
+        PERFORM FindProduct
+        MOVE "PRODUCT REACTIVATED" TO PMT-SCR-MESSAGE
+    END-IF.
+
+TerminateRun.
+    CLOSE PRODUCT-MASTER
+    CLOSE AUDIT-HIST-FILE
+    CLOSE BRAND-MASTER.
