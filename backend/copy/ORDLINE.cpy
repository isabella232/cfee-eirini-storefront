@@ -0,0 +1,8 @@
+*> ORDLINE - ORDER-LINE record, one per line item on an order.
+01  ORD-LINE-RECORD.
+    05  ORD-LN-ORDER-ID         PIC X(8).
+    05  ORD-LN-LINE-NO          PIC 9(3).
+    05  ORD-LN-PRODUCT-ID       PIC X(5).
+    05  ORD-LN-QUANTITY         PIC 9(5).
+    05  ORD-LN-UNIT-PRICE       PIC 9(5)V99.
+    05  ORD-LN-LINE-TOTAL       PIC 9(7)V99.
