@@ -0,0 +1,8 @@
+*> BRANDREC - BRAND-MASTER record layout, keyed by BRD-BRAND-CODE.
+01  BRD-BRAND-RECORD.
+    05  BRD-BRAND-CODE          PIC X(4).
+    05  BRD-BRAND-NAME          PIC X(20).
+    05  BRD-VENDOR-CONTACT      PIC X(30).
+    05  BRD-BRAND-STATUS        PIC X(1).
+        88  BRD-BRAND-ACTIVE        VALUE "A".
+        88  BRD-BRAND-INACTIVE      VALUE "I".
