@@ -0,0 +1,7 @@
+*> ORDHDR - ORDER-HEADER record, one per customer order.
+01  ORD-HEADER-RECORD.
+    05  ORD-HDR-ORDER-ID        PIC X(8).
+    05  ORD-HDR-CUSTOMER-ID     PIC X(6).
+    05  ORD-HDR-ORDER-DATE      PIC 9(8).
+    05  ORD-HDR-LINE-COUNT      PIC 9(3).
+    05  ORD-HDR-ORDER-TOTAL     PIC 9(7)V99.
