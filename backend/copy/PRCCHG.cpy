@@ -0,0 +1,5 @@
+*> PRCCHG - price-change transaction input for PRCUPD.
+01  PCH-CHANGE-RECORD.
+    05  PCH-PRODUCT-ID          PIC X(5).
+    05  PCH-NEW-PRICE           PIC 9(5)V99.
+    05  PCH-CHANGED-BY          PIC X(8).
