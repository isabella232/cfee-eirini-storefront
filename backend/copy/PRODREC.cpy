@@ -0,0 +1,11 @@
+*> PRODREC - PRODUCT-MASTER record layout, keyed by CAT-PRODUCT-ID.
+01  CAT-PRODUCT-RECORD.
+    05  CAT-PRODUCT-ID          PIC X(5).
+    05  CAT-PRODUCT-NAME        PIC X(20).
+    05  CAT-BRAND-CODE          PIC X(4).
+    05  CAT-PRICE               PIC 9(5)V99.
+    05  CAT-ON-HAND-QTY         PIC 9(7) COMP-3.
+    05  CAT-REORDER-POINT       PIC 9(7) COMP-3.
+    05  CAT-PRODUCT-STATUS      PIC X(1).
+        88  CAT-PRODUCT-ACTIVE      VALUE "A".
+        88  CAT-PRODUCT-RETIRED     VALUE "R".
