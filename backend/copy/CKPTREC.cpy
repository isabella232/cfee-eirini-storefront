@@ -0,0 +1,13 @@
+*> CKPTREC - catalog run checkpoint record.  One record, rewritten
+*> periodically while DEMO runs so a resubmitted job can restart
+*> after the last product successfully processed instead of from
+*> the top of PRODUCT-MASTER.
+01  CKP-CHECKPOINT-RECORD.
+    05  CKP-LAST-PRODUCT-ID     PIC X(5).
+    05  CKP-RUN-DATE            PIC 9(8).
+    05  CKP-RUN-STATUS          PIC X(1).
+        88  CKP-RUN-INCOMPLETE      VALUE "R".
+        88  CKP-RUN-COMPLETE        VALUE "C".
+    05  CKP-ITEM-WRITTEN-SW     PIC X(1).
+        88  CKP-ITEM-WRITTEN        VALUE "Y".
+        88  CKP-NO-ITEM-WRITTEN     VALUE "N".
