@@ -0,0 +1,8 @@
+*> AUDTREC - AUDIT-PRICE-HIST record, appended whenever a
+*> PRODUCT-MASTER price is changed, batch or online.
+01  AUD-PRICE-HIST-RECORD.
+    05  AUD-PRODUCT-ID          PIC X(5).
+    05  AUD-OLD-PRICE           PIC 9(5)V99.
+    05  AUD-NEW-PRICE           PIC 9(5)V99.
+    05  AUD-EFFECTIVE-DATE      PIC 9(8).
+    05  AUD-CHANGED-BY          PIC X(8).
