@@ -0,0 +1,7 @@
+*> ORDIN - daily order input transaction layout (one line item
+*> per record; records for the same customer are expected together
+*> so ORDPROC can control-break on ORD-IN-CUSTOMER-ID).
+01  ORD-INPUT-RECORD.
+    05  ORD-IN-CUSTOMER-ID      PIC X(6).
+    05  ORD-IN-PRODUCT-ID       PIC X(5).
+    05  ORD-IN-QUANTITY         PIC 9(5).
