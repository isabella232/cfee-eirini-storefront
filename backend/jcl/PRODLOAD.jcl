@@ -0,0 +1,13 @@
+//PRODLOAD JOB (ACCTNO),'BUILD CATALOG',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* ONE-TIME LOAD OF THE PRODUCT-MASTER INDEXED FILE FROM THE    *
+//* ORIGINAL DEMO CATALOG LITERALS.  RUN BEFORE THE FIRST DEMO   *
+//* OR ORDPROC STEP AGAINST A NEW PRODMSTR DATA SET.             *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=PRODLOAD
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//PRODMSTR DD DSN=APPL.PROD.PRODMSTR,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=045)
+//SYSOUT   DD SYSOUT=*
