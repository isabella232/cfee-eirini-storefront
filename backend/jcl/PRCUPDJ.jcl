@@ -0,0 +1,14 @@
+//PRCUPDJ  JOB (ACCTNO),'PRICE UPDATE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* APPLIES APPROVED PRICE CHANGES TO PRODUCT-MASTER AND APPENDS *
+//* THE AUDIT-PRICE-HIST TRAIL.                                  *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=PRCUPD
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//PRODMSTR DD DSN=APPL.PROD.PRODMSTR,DISP=SHR
+//PRCCHG   DD DSN=APPL.PROD.PRCCHG,DISP=SHR
+//AUDTHIST DD DSN=APPL.PROD.AUDTHIST,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=035)
+//SYSOUT   DD SYSOUT=*
