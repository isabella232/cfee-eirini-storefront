@@ -0,0 +1,18 @@
+//ORDPROCJ JOB (ACCTNO),'DAILY ORDERS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* DAILY BATCH ORDER PROCESSING - VALIDATES AND POSTS THE DAY'S *
+//* ORDER-INPUT TRANSACTIONS AGAINST THE PRODUCT CATALOG.        *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=ORDPROC
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//PRODMSTR DD DSN=APPL.PROD.PRODMSTR,DISP=SHR
+//ORDIN    DD DSN=APPL.PROD.ORDIN,DISP=SHR
+//ORDHDR   DD DSN=APPL.PROD.ORDHDR(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,10)),
+//            DCB=(RECFM=FB,LRECL=034)
+//ORDLINE  DD DSN=APPL.PROD.ORDLINE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(20,20)),
+//            DCB=(RECFM=FB,LRECL=037)
+//SYSOUT   DD SYSOUT=*
