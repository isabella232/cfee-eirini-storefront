@@ -0,0 +1,17 @@
+//PRODMNTJ JOB (ACCTNO),'PRODUCT MAINTENANCE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* ONLINE-STYLE PRODUCT MAINTENANCE - LOOKUP, CREATE, PRICE/NAME *
+//* CHANGE, RETIRE AND REACTIVATE AGAINST PRODUCT-MASTER DIRECTLY,*
+//* NO DEPLOY REQUIRED.  PRICE CHANGES APPEND AUDIT-PRICE-HIST THE*
+//* SAME AS THE PRCUPD BATCH PATH; NEW PRODUCTS ARE VALIDATED     *
+//* AGAINST BRAND-MASTER THE SAME AS THE NIGHTLY CATALOG FEED.    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=PRODMNT
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//PRODMSTR DD DSN=APPL.PROD.PRODMSTR,DISP=SHR
+//BRANDMST DD DSN=APPL.PROD.BRANDMST,DISP=SHR
+//AUDTHIST DD DSN=APPL.PROD.AUDTHIST,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=035)
+//SYSOUT   DD SYSOUT=*
