@@ -0,0 +1,22 @@
+//DEMOJOB  JOB (ACCTNO),'CATALOG FEED',CLASS=A,MSGCLASS=X,RESTART=STEP1
+//*--------------------------------------------------------------*
+//* NIGHTLY CATALOG FEED - READS PRODUCT-MASTER AND EMITS THE    *
+//* JSON CATALOG PAYLOAD FOR THE STOREFRONT.                     *
+//* CKPTFILE CARRIES THE LAST PRODUCT-ID CHECKPOINTED; A          *
+//* RESUBMIT OF STEP1 (RESTART=STEP1) PICKS UP AFTER IT INSTEAD   *
+//* OF REBUILDING THE WHOLE CATALOG.                              *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DEMO
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//PRODMSTR DD DSN=APPL.PROD.PRODMSTR,DISP=SHR
+//BRANDMST DD DSN=APPL.PROD.BRANDMST,DISP=SHR
+//CKPTFILE DD DSN=APPL.PROD.DEMO.CKPTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=015)
+//PRODOUT  DD DSN=APPL.PROD.PRODOUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=120),
+//            LABEL=RETPD=90
+//SYSOUT   DD SYSOUT=*
