@@ -0,0 +1,12 @@
+//BRDLOAD  JOB (ACCTNO),'BUILD BRAND MASTER',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* ONE-TIME LOAD OF THE BRAND-MASTER INDEXED FILE.  RUN BEFORE   *
+//* THE FIRST DEMO STEP AGAINST A NEW BRANDMST DATA SET.          *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=BRDLOAD
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//BRANDMST DD DSN=APPL.PROD.BRANDMST,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=055)
+//SYSOUT   DD SYSOUT=*
